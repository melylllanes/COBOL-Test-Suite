@@ -0,0 +1,29 @@
+      *> CUSTOMER.CPY
+      *>
+      *> Business-data layout for a single customer.  This is the
+      *> record copied by callers (see CustomersTest.cbl) and moved
+      *> field by field into/out of the Clientes.dat file record
+      *> (CustomerRecord.cpy) by the CUSTOMERS program.
+      *>
+      *> Written in fixed-format column layout (blank cols 1-6, no
+      *> indicator in col 7, code starting col 8) so this one source
+      *> file can be COPYd into both fixed-format and free-format
+      *> programs without reformatting.
+      *>
+      *> Modification history
+      *> --------------------
+      *> DATE       INIT  DESCRIPTION
+      *> -------    ----  ------------------------------------------
+      *> 08/08/26   MLH   Added EmailAddress and VatNumber so
+      *>                  invoices can be emailed and EU VAT
+      *>                  numbers validated without the spreadsheet.
+       01  Customer.
+           05  Name                    pic x(30) value spaces.
+           05  Address1                pic x(30) value spaces.
+           05  City                    pic x(20) value spaces.
+           05  Postcode                pic x(10) value spaces.
+           05  Telephone               pic x(15) value spaces.
+           05  Mobile                  pic x(15) value spaces.
+           05  Contact                 pic x(30) value spaces.
+           05  EmailAddress            pic x(40) value spaces.
+           05  VatNumber               pic x(15) value spaces.
