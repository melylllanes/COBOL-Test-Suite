@@ -0,0 +1,97 @@
+identification division.
+program-id. Asserts.
+
+data division.
+working-storage section.
+
+*> Running tally of every AssertEquals/AssertNotEquals call made so
+*> far, so PrintAssertSummary can report a pass/fail count at the end
+*> of a regression run without the caller having to count by hand.
+01 WsTotalAsserts  pic 9(4) value zero.
+01 WsPassedAsserts pic 9(4) value zero.
+01 WsFailedAsserts pic 9(4) value zero.
+*> Only the first 100 failure descriptions are kept (RecordFailedAssert
+*> guards the store below); PrintAssertSummaryEntry's print loop is
+*> bounded the same way so a run with more than 100 failures can't
+*> index WsFailedDescription past its table end.
+01 WsFailedDescriptions.
+    05 WsFailedDescription occurs 100 times pic x(80) value spaces.
+01 FailedAssertIndex pic 9(4) value zero.
+01 WsExtraFailedCount pic 9(4) value zero.
+
+linkage section.
+01 LkActual      pic x any length.
+01 LkExpected    pic x any length.
+01 LkDescription pic x any length.
+
+procedure division using LkActual, LkExpected, LkDescription.
+
+0000-mainline.
+    goback.
+
+AssertEqualsEntry.
+    entry "AssertEquals" using LkActual, LkExpected, LkDescription.
+
+    add 1 to WsTotalAsserts
+    if LkActual = LkExpected
+        add 1 to WsPassedAsserts
+        display "PASS: " LkDescription
+    else
+        perform RecordFailedAssert
+        display "FAIL: " LkDescription
+        display "      expected [" LkExpected "]"
+        display "          but got [" LkActual "]"
+    end-if
+
+    goback.
+
+AssertNotEqualsEntry.
+    entry "AssertNotEquals" using LkActual, LkExpected, LkDescription.
+
+    add 1 to WsTotalAsserts
+    if LkActual not = LkExpected
+        add 1 to WsPassedAsserts
+        display "PASS: " LkDescription
+    else
+        perform RecordFailedAssert
+        display "FAIL: " LkDescription
+        display "      expected not [" LkExpected "]"
+        display "          but got [" LkActual "]"
+    end-if
+
+    goback.
+
+RecordFailedAssert.
+    add 1 to WsFailedAsserts
+    if WsFailedAsserts <= 100
+        move LkDescription to WsFailedDescription(WsFailedAsserts)
+    end-if.
+
+PrintAssertSummaryEntry.
+    entry "PrintAssertSummary".
+
+    display " "
+    display "===================================================="
+    display "ASSERTION SUMMARY"
+    display "  Total assertions : " WsTotalAsserts
+    display "  Passed           : " WsPassedAsserts
+    display "  Failed           : " WsFailedAsserts
+    display "===================================================="
+    if WsFailedAsserts > 0
+        display "Failed assertions:"
+        perform PrintFailedDescription
+            varying FailedAssertIndex from 1 by 1
+            until FailedAssertIndex > WsFailedAsserts
+            or FailedAssertIndex > 100
+        if WsFailedAsserts > 100
+            subtract 100 from WsFailedAsserts giving WsExtraFailedCount
+            display "  ... and " WsExtraFailedCount " more not shown"
+        end-if
+    end-if
+
+    goback.
+
+PrintFailedDescription.
+    display "  - " WsFailedDescription(FailedAssertIndex).
+
+end program Asserts.
