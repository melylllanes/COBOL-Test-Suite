@@ -0,0 +1,474 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM:   CUSTOMERS                                        *
+000400*    AUTHOR:    M. LLANES, DATA MANAGEMENT GROUP                 *
+000500*    INSTALLATION: HEAD OFFICE SYSTEMS                           *
+000600*    DATE-WRITTEN:  08/08/26                                     *
+000700*                                                                *
+000800*    Customer master maintenance, built "Customer-using-Entry"   *
+000900*    style - every operation below is a separate ENTRY into      *
+001000*    this one program, sharing the WORKING-STORAGE as if it      *
+001100*    were instance state.  CALL "Customers" runs the mainline    *
+001200*    and acts as the constructor.                                *
+001300*                                                                *
+001400*    MODIFICATION HISTORY                                        *
+001500*    --------------------                                        *
+001600*    DATE       INIT  DESCRIPTION                                *
+001700*    -------    ----  ----------------------------------------- *
+001800*    08/08/26   MLH   Original version - add/get/update/delete   *
+001900*                     against a line-sequential Clientes.dat.    *
+002000*    08/08/26   MLH   Clientes.dat reorganized as an indexed     *
+002010*                     file keyed on CustomerId, with an          *
+002020*                     alternate key on Name, so lookups no       *
+002030*                     longer need a full-file scan.              *
+002035*    09/08/26   MLH   DeleteCustomerById now soft-deletes (sets  *
+002036*                     DeletedFlag/DeletedDate/DeletedReason      *
+002037*                     instead of removing the record); added     *
+002038*                     RestoreCustomerById to reverse it.  Every  *
+002039*                     lookup/duplicate-check now treats a        *
+002041*                     soft-deleted record as not found.          *
+002042*    09/08/26   MLH   GetCustomerIdByName now walks forward from *
+002043*                     the first record in the Name duplicate     *
+002044*                     group instead of trusting a single keyed   *
+002045*                     READ, so an active customer sharing a      *
+002046*                     Name with an earlier, now soft-deleted     *
+002047*                     one is still found.  AddCustomer now       *
+002048*                     writes its audit record before closing     *
+002049*                     Customer-File, matching Update/Delete/     *
+002050*                     RestoreCustomerById.                       *
+002060******************************************************************
+002100 identification division.
+002200 program-id. Customers.
+002300 author. M. Llanes, Data Management Group.
+002400 installation. Head Office Systems.
+002500 date-written. 08/08/26.
+002600 date-compiled. 08/08/26.
+002700
+002800 environment division.
+002900 input-output section.
+003000 file-control.
+003100     select Customer-File assign to
+003150         dynamic WS-Customer-File-Name
+003200         organization is indexed
+003250         access mode is dynamic
+003260         record key is CustomerId of Customer-Record
+003270         alternate record key is Name of Customer-Record
+003280             with duplicates
+003300         file status is WS-File-Status.
+003710
+003720     select Customer-Audit-File assign to
+003730         dynamic WS-Customer-Audit-File-Name
+003740         organization is line sequential
+003750         file status is WS-Audit-File-Status.
+003800
+003900 data division.
+004000 file section.
+004100 fd  Customer-File.
+004200     copy CustomerRecord.
+004650
+004660 fd  Customer-Audit-File.
+004670     copy CustomerAuditRecord.
+004700
+004800 working-storage section.
+004900 01  WS-Customer-File-Name       pic x(20) value spaces.
+005010 01  WS-Customer-Audit-File-Name pic x(20)
+005020         value "ClienteAudit.dat".
+005100 01  WS-File-Status              pic x(02) value spaces.
+005210 01  WS-Audit-File-Status        pic x(02) value spaces.
+005220 01  WS-Operator-Id              pic x(08) value "UNKNOWN ".
+005300 01  WS-Number-Of-Customers      pic 9(04) value zero.
+005400 01  WS-Highest-Customer-Id      pic 9(04) value zero.
+005500 01  WS-Eof-Flag                 pic x(01) value "N".
+005600     88  End-Of-File                 value "Y".
+005700 01  WS-Found-Flag               pic x(01) value "N".
+005800     88  Record-Found                value "Y".
+005850 01  WS-Valid-Flag               pic x(01) value "N".
+005860     88  Valid-New-Customer          value "Y" false "N".
+005900
+006000 linkage section.
+006100 01  LK-Customer-File-Name       pic x(20).
+006200 copy Customer replacing Customer by LK-Customer.
+006300 01  LK-Customer-Id              pic 9(04).
+006400 01  LK-Number-Of-Customers      pic 9(04).
+006450 01  LK-Operator-Id              pic x(08).
+006460 01  LK-Delete-Reason            pic x(30).
+006500
+006600 procedure division.
+006700
+006800******************************************************************
+006900*    0000-MAINLINE - acts as the constructor for "call Customers"*
+007000******************************************************************
+007100 0000-mainline.
+007200     perform 1000-initialize
+007300     goback.
+007400
+007500 1000-initialize.
+007600     move spaces to WS-Customer-File-Name
+007700     move zero   to WS-Number-Of-Customers
+007800     move zero   to WS-Highest-Customer-Id
+007850     move "UNKNOWN " to WS-Operator-Id.
+007900
+008000******************************************************************
+008100*    SetCustomerFileName - configure Clientes.dat and load the   *
+008200*    current customer count / highest id used so far.            *
+008300******************************************************************
+008350 1200-set-customer-file-name-entry.
+008400     entry "SetCustomerFileName" using LK-Customer-File-Name.
+008500     move LK-Customer-File-Name to WS-Customer-File-Name
+008600     perform 1100-load-file-statistics
+008700     goback.
+008710
+008720******************************************************************
+008730*    SetOperatorId - records who is driving this run, so         *
+008740*    subsequent audit records show who made each change.         *
+008750******************************************************************
+008760 1300-set-operator-id-entry.
+008770     entry "SetOperatorId" using LK-Operator-Id.
+008780     move LK-Operator-Id to WS-Operator-Id
+008790     goback.
+008795
+008900 1100-load-file-statistics.
+009000     move zero to WS-Number-Of-Customers
+009100     move zero to WS-Highest-Customer-Id
+009200     move "N"  to WS-Eof-Flag
+009300     open input Customer-File
+009400     if WS-File-Status = "00"
+009500         perform until End-Of-File
+009600             read Customer-File next record
+009700                 at end
+009800                     set End-Of-File to true
+009900                 not at end
+009950                     if Customer-Not-Deleted
+009960                         add 1 to WS-Number-Of-Customers
+009970                     end-if
+010100                     if CustomerId of Customer-Record >
+010200                             WS-Highest-Customer-Id
+010300                         move CustomerId of Customer-Record
+010400                             to WS-Highest-Customer-Id
+010500                     end-if
+010600             end-read
+010700         end-perform
+010800         close Customer-File
+010900     end-if.
+011000
+011050******************************************************************
+011060*    1150-OPEN-CUSTOMER-FILE-IO - opens Clientes.dat for I-O,    *
+011070*    creating it first if this is the very first write.          *
+011080******************************************************************
+011090 1150-open-customer-file-io.
+011100     open i-o Customer-File
+011110     if WS-File-Status = "35"
+011120         open output Customer-File
+011130         close Customer-File
+011140         open i-o Customer-File
+011150     end-if.
+011160
+011170******************************************************************
+011200*    AddCustomer - appends a new customer and returns its id.    *
+011210*    Name and Telephone are mandatory, and a customer with the   *
+011220*    same Name and Postcode already on file is rejected - either *
+011230*    way LK-Customer-Id comes back zero and nothing is written.  *
+011300******************************************************************
+011350 3000-add-customer-entry.
+011400     entry "AddCustomer" using LK-Customer, LK-Customer-Id.
+011500     perform 3000-add-customer
+011600     goback.
+011700
+011800 3000-add-customer.
+011810     move zero to LK-Customer-Id
+011820     perform 3100-validate-new-customer
+011830     if Valid-New-Customer
+011900         add 1 to WS-Highest-Customer-Id
+012000         move WS-Highest-Customer-Id to LK-Customer-Id
+012100         move WS-Highest-Customer-Id to CustomerId of
+012110             Customer-Record
+012200         move corresponding LK-Customer to Customer-Fields of
+012300             Customer-Record
+012310         set Customer-Not-Deleted to true
+012320         move spaces to DeletedDate of Customer-Record
+012325         move spaces to DeletedReason of Customer-Record
+012330         perform 1150-open-customer-file-io
+012500         write Customer-Record
+012700         add 1 to WS-Number-Of-Customers
+012710         move "ADD     " to Audit-Operation
+012715         move spaces to Audit-Reason
+012720         move WS-Highest-Customer-Id to Audit-Customer-Id
+012730         move spaces to Audit-Old-Values
+012740         perform 9650-new-audit-values
+012745         perform 9700-write-audit-record
+012746         close Customer-File
+012750     end-if.
+012800
+012810******************************************************************
+012820*    3100-VALIDATE-NEW-CUSTOMER - Name and Telephone are         *
+012830*    mandatory; Name+Postcode must not duplicate an existing     *
+012840*    customer.                                                   *
+012850******************************************************************
+012860 3100-validate-new-customer.
+012870     set Valid-New-Customer to true
+012880     if Name of LK-Customer = spaces
+012890         set Valid-New-Customer to false
+012900     end-if
+012910     if Telephone of LK-Customer = spaces
+012920         set Valid-New-Customer to false
+012930     end-if
+012940     if Valid-New-Customer
+012950         perform 3150-check-duplicate-customer
+012960     end-if.
+012970
+012980******************************************************************
+012990*    3150-CHECK-DUPLICATE-CUSTOMER - walks the Name alternate    *
+013000*    key looking for a customer already on file with this Name  *
+013010*    and Postcode.                                               *
+013020******************************************************************
+013025 3150-check-duplicate-customer.
+013030     move "N" to WS-Eof-Flag
+013040     move "N" to WS-Found-Flag
+013050     open input Customer-File
+013060     if WS-File-Status = "00"
+013070         move Name of LK-Customer to Name of Customer-Record
+013080         start Customer-File key is equal to Name of
+013090             Customer-Record
+013100             invalid key
+013110                 set End-Of-File to true
+013120         end-start
+013130         perform until End-Of-File or Record-Found
+013140             read Customer-File next record
+013150                 at end
+013160                     set End-Of-File to true
+013170                 not at end
+013180                     if Name of Customer-Record not = Name of
+013190                             LK-Customer
+013200                         set End-Of-File to true
+013210                     else
+013220                         if Postcode of Customer-Record = Postcode
+013230                                 of LK-Customer
+013235                                 and Customer-Not-Deleted
+013240                             set Record-Found to true
+013250                         end-if
+013260                     end-if
+013270             end-read
+013280         end-perform
+013290         close Customer-File
+013300     end-if
+013310     if Record-Found
+013320         set Valid-New-Customer to false
+013330     end-if.
+013400
+013500******************************************************************
+013600*    GetCustomerById - returns the customer stored against id.   *
+013700******************************************************************
+013750 4000-get-customer-by-id-entry.
+013800     entry "GetCustomerById" using LK-Customer, LK-Customer-Id.
+013900     perform 4000-get-customer-by-id
+014000     goback.
+014100
+014200 4000-get-customer-by-id.
+014300     move spaces to LK-Customer
+014400     open input Customer-File
+014500     if WS-File-Status = "00"
+014600         move LK-Customer-Id to CustomerId of Customer-Record
+014700         read Customer-File
+014800         if WS-File-Status = "00" and Customer-Not-Deleted
+014900             move corresponding Customer-Fields of Customer-Record
+015000                 to LK-Customer
+015100         end-if
+015200         close Customer-File
+015300     end-if.
+015400
+015500******************************************************************
+015600*    GetCustomerIdByName - looks up the Name alternate key and   *
+015700*    returns zero when no customer has that name.  The Name key *
+015710*    allows duplicates (only a duplicate Name+Postcode combin-   *
+015720*    ation is rejected), so this walks forward from the         *
+015730*    first record in the duplicate group, the same way          *
+015740*    3150-CHECK-DUPLICATE-CUSTOMER does for the same key,        *
+015750*    rather than trusting a single random READ to land on an    *
+015760*    active record.                                             *
+015800******************************************************************
+015850 5000-get-customer-id-by-name-entry.
+015900     entry "GetCustomerIdByName" using LK-Customer,
+015950         LK-Customer-Id.
+016000     perform 5000-get-customer-id-by-name
+016100     goback.
+016150
+016200 5000-get-customer-id-by-name.
+016300     move zero to LK-Customer-Id
+016310     move "N" to WS-Eof-Flag
+016320     move "N" to WS-Found-Flag
+016400     open input Customer-File
+016500     if WS-File-Status = "00"
+016600         move Name of LK-Customer to Name of Customer-Record
+016610         start Customer-File key is equal to Name of
+016620             Customer-Record
+016630             invalid key
+016640                 set End-Of-File to true
+016650         end-start
+016660         perform until End-Of-File or Record-Found
+016670             read Customer-File next record
+016680                 at end
+016690                     set End-Of-File to true
+016700                 not at end
+016710                     if Name of Customer-Record not = Name of
+016720                             LK-Customer
+016730                         set End-Of-File to true
+016740                     else
+016750                         if Customer-Not-Deleted
+016760                             set Record-Found to true
+016770                         end-if
+016780                     end-if
+016790             end-read
+016795         end-perform
+016800         if Record-Found
+016900             move CustomerId of Customer-Record to LK-Customer-Id
+017000         end-if
+017200         close Customer-File
+017300     end-if.
+017400
+017500******************************************************************
+017600*    UpdateCustomerById - rewrites the named customer's fields.  *
+017700******************************************************************
+017750 6000-update-customer-by-id-entry.
+017800     entry "UpdateCustomerById" using LK-Customer, LK-Customer-Id.
+017900     perform 6000-update-customer-by-id
+018000     goback.
+018100
+018200 6000-update-customer-by-id.
+018300     open i-o Customer-File
+018400     if WS-File-Status = "00"
+018500         move LK-Customer-Id to CustomerId of Customer-Record
+018600         read Customer-File
+018700         if WS-File-Status = "00" and Customer-Not-Deleted
+018800             perform 9600-old-audit-values
+018900             move corresponding LK-Customer to Customer-Fields
+019000                 of Customer-Record
+019100             move LK-Customer-Id to CustomerId of Customer-Record
+019200             rewrite Customer-Record
+019300             perform 9650-new-audit-values
+019400             move "UPDATE  " to Audit-Operation
+019450             move spaces to Audit-Reason
+019500             move LK-Customer-Id to Audit-Customer-Id
+019600             perform 9700-write-audit-record
+019700         end-if
+019800         close Customer-File
+019900     end-if.
+020000
+020100******************************************************************
+020200*    DeleteCustomerById - soft-deletes a customer: sets          *
+020210*    DeletedFlag/DeletedDate/DeletedReason on the record rather  *
+020220*    than removing it, so RestoreCustomerById can bring it back. *
+020300******************************************************************
+020350 7000-delete-customer-by-id-entry.
+020400     entry "DeleteCustomerById" using LK-Customer-Id,
+020450         LK-Delete-Reason.
+020500     perform 7000-delete-customer-by-id
+020600     goback.
+020700
+020800 7000-delete-customer-by-id.
+020900     open i-o Customer-File
+021000     if WS-File-Status = "00"
+021100         move LK-Customer-Id to CustomerId of Customer-Record
+021200         read Customer-File
+021300         if WS-File-Status = "00" and Customer-Not-Deleted
+021400             perform 9600-old-audit-values
+021450             set Customer-Deleted to true
+021460             move function current-date(1:8) to DeletedDate of
+021470                 Customer-Record
+021480             move LK-Delete-Reason to DeletedReason of
+021490                 Customer-Record
+021500             rewrite Customer-Record
+021600             subtract 1 from WS-Number-Of-Customers
+021650             perform 9650-new-audit-values
+021700             move "DELETE  " to Audit-Operation
+021800             move LK-Delete-Reason to Audit-Reason
+021900             move LK-Customer-Id to Audit-Customer-Id
+022000             perform 9700-write-audit-record
+022100         end-if
+022200         close Customer-File
+022300     end-if.
+022310
+022320******************************************************************
+022330*    RestoreCustomerById - reverses a soft-delete, clearing the  *
+022340*    DeletedFlag/DeletedDate/DeletedReason set by                *
+022350*    DeleteCustomerById.                                         *
+022360******************************************************************
+022370 7100-restore-customer-by-id-entry.
+022380     entry "RestoreCustomerById" using LK-Customer-Id.
+022390     perform 7100-restore-customer-by-id
+022400     goback.
+022410
+022420 7100-restore-customer-by-id.
+022430     open i-o Customer-File
+022440     if WS-File-Status = "00"
+022450         move LK-Customer-Id to CustomerId of Customer-Record
+022460         read Customer-File
+022470         if WS-File-Status = "00" and Customer-Deleted
+022480             perform 9600-old-audit-values
+022490             set Customer-Not-Deleted to true
+022500             move spaces to DeletedDate of Customer-Record
+022510             move spaces to DeletedReason of Customer-Record
+022520             rewrite Customer-Record
+022530             add 1 to WS-Number-Of-Customers
+022540             perform 9650-new-audit-values
+022550             move "RESTORE " to Audit-Operation
+022560             move spaces to Audit-Reason
+022570             move LK-Customer-Id to Audit-Customer-Id
+022580             perform 9700-write-audit-record
+022590         end-if
+022600         close Customer-File
+022610     end-if.
+022620
+025500******************************************************************
+025600*    GetNumberOfCustomers - current customer count.              *
+025700******************************************************************
+025750 9000-get-number-of-customers-entry.
+025800     entry "GetNumberOfCustomers" using LK-Number-Of-Customers.
+025900     move WS-Number-Of-Customers to LK-Number-Of-Customers
+026000     goback.
+026100
+026150******************************************************************
+026160*    9600-OLD-AUDIT-VALUES - snapshots the "before" values off   *
+026170*    the current Customer-Record.                                *
+026180******************************************************************
+026190 9600-old-audit-values.
+026200     move Name of Customer-Record to Old-Name
+026210     move Address1 of Customer-Record to Old-Address1
+026220     move City of Customer-Record to Old-City
+026230     move Postcode of Customer-Record to Old-Postcode
+026240     move Telephone of Customer-Record to Old-Telephone
+026250     move Mobile of Customer-Record to Old-Mobile
+026260     move Contact of Customer-Record to Old-Contact
+026270     move EmailAddress of Customer-Record to Old-EmailAddress
+026280     move VatNumber of Customer-Record to Old-VatNumber.
+026290
+026300******************************************************************
+026310*    9650-NEW-AUDIT-VALUES - snapshots the "after" values off    *
+026320*    the current Customer-Record.                                *
+026330******************************************************************
+026340 9650-new-audit-values.
+026350     move Name of Customer-Record to New-Name
+026360     move Address1 of Customer-Record to New-Address1
+026370     move City of Customer-Record to New-City
+026380     move Postcode of Customer-Record to New-Postcode
+026390     move Telephone of Customer-Record to New-Telephone
+026400     move Mobile of Customer-Record to New-Mobile
+026410     move Contact of Customer-Record to New-Contact
+026420     move EmailAddress of Customer-Record to New-EmailAddress
+026430     move VatNumber of Customer-Record to New-VatNumber.
+026440
+026450******************************************************************
+026460*    9700-WRITE-AUDIT-RECORD - appends the audit record built up *
+026470*    by the caller (Audit-Operation/-Customer-Id/-Old-Values/    *
+026480*    -New-Values) to the CustomerAudit file.                     *
+026490******************************************************************
+026500 9700-write-audit-record.
+026510     move function current-date to Audit-Timestamp
+026520     move WS-Operator-Id to Audit-Operator-Id
+026530     open extend Customer-Audit-File
+026540     if WS-Audit-File-Status = "35"
+026550         open output Customer-Audit-File
+026560     end-if
+026570     write Customer-Audit-Record
+026580     close Customer-Audit-File.
+026600
+026700 end program Customers.
