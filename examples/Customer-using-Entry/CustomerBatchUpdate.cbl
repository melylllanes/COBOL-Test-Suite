@@ -0,0 +1,227 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM:   CUSTOMERBATCHUPDATE                              *
+000400*    AUTHOR:    M. LLANES, DATA MANAGEMENT GROUP                 *
+000500*    INSTALLATION: HEAD OFFICE SYSTEMS                           *
+000600*    DATE-WRITTEN:  09/08/26                                     *
+000700*                                                                *
+000800*    Overnight driver that applies a batch of customer          *
+000900*    maintenance transactions against Clientes.dat via the      *
+001000*    CUSTOMERS program's UpdateCustomerById entry.  Records how  *
+001100*    many transaction records have been consumed from            *
+001200*    CUSTTRAN to a restart checkpoint file after every           *
+001300*    transaction, and reads that count back in on startup        *
+001400*    (alongside SetCustomerFileName) so a rerun after a power    *
+001500*    blip resumes from where it left off instead of reapplying   *
+001600*    the whole night's transactions from scratch.  Progress is   *
+001610*    tracked by position in the file, not by customer id, since  *
+001620*    CUSTTRAN is arrival-ordered, not sorted by id, and the same *
+001630*    customer can legitimately appear in it more than once in    *
+001640*    one night.  The checkpoint is reset once a run finishes     *
+001650*    cleanly, so it only ever affects a rerun of the same        *
+001660*    aborted night, never the following night's transactions.    *
+001700*                                                                *
+001800*    MODIFICATION HISTORY                                        *
+001900*    --------------------                                        *
+002000*    DATE       INIT  DESCRIPTION                                *
+002100*    -------    ----  ----------------------------------------- *
+002200*    09/08/26   MLH   Original version.                          *
+002210*    09/08/26   MLH   Reset the checkpoint on a clean finish;    *
+002220*                     identify the batch run to the audit trail  *
+002230*                     via SetOperatorId.                         *
+002240*    09/08/26   MLH   Checkpoint now tracks the count of         *
+002250*                     transactions consumed from CUSTTRAN        *
+002260*                     instead of the last customer id applied,   *
+002270*                     since the file is not guaranteed sorted    *
+002280*                     by id and one customer can appear in it    *
+002290*                     more than once in a night.                 *
+002300******************************************************************
+002400 identification division.
+002500 program-id. CustomerBatchUpdate.
+002600 author. M. Llanes, Data Management Group.
+002700 installation. Head Office Systems.
+002800 date-written. 09/08/26.
+002900 date-compiled. 09/08/26.
+003000
+003100 environment division.
+003200 input-output section.
+003300 file-control.
+003400     select Transaction-File assign to "CUSTTRAN"
+003450         organization is line sequential
+003480         file status is WS-Transaction-File-Status.
+003600
+003700     select Checkpoint-File assign to "CUSTCKPT"
+003800         organization is line sequential
+003900         file status is WS-Checkpoint-File-Status.
+004000
+004100 data division.
+004200 file section.
+004300 fd  Transaction-File.
+004400     copy CustomerTransaction.
+004500
+004600 fd  Checkpoint-File.
+004700 01  Checkpoint-Record           pic x(4).
+004800
+004900 working-storage section.
+005000 01  WS-Customer-File-Name       pic x(20) value "Clientes.dat".
+005050 01  WS-Operator-Id              pic x(08) value "BATCH   ".
+005100 01  WS-Checkpoint-File-Status   pic x(02) value spaces.
+005120 01  WS-Transaction-File-Status  pic x(02) value spaces.
+005130     88  Transaction-File-Found      value "00".
+005150 01  WS-Last-Checkpoint-Count    pic 9(04) value zero.
+005175 01  WS-Transactions-Read        pic 9(04) value zero.
+005300 01  WS-Transactions-Applied     pic 9(04) value zero.
+005400 01  WS-Transactions-Skipped     pic 9(04) value zero.
+005500 01  WS-Eof-Flag                 pic x(01) value "N".
+005600     88  End-Of-File                 value "Y".
+005700
+005800 copy Customer replacing Customer by Batch-Customer.
+005900
+006000 procedure division.
+006100
+006200******************************************************************
+006300*    0000-MAINLINE - a night with no CUSTTRAN at all (no         *
+006400*    maintenance transactions) is not an error; Transaction-File *
+006410*    Found is only true once 1000-INITIALIZE has opened CUSTTRAN *
+006420*    successfully, so 2000-APPLY-TRANSACTIONS is skipped rather  *
+006430*    than run against a file that was never opened.              *
+006440******************************************************************
+006500 0000-mainline.
+006600     perform 1000-initialize thru 1000-initialize-exit
+006700     if Transaction-File-Found
+006710         perform 2000-apply-transactions thru
+006720             2000-apply-transactions-exit
+006730     end-if
+006800     perform 3000-terminate thru 3000-terminate-exit
+006900     stop run.
+007000
+007100******************************************************************
+007200*    1000-INITIALIZE - configure Clientes.dat, read back the     *
+007300*    restart checkpoint left by a previous (possibly aborted)    *
+007400*    run, and open the transaction file.  A missing CUSTTRAN     *
+007410*    sets WS-Transaction-File-Status to a non-"00" value rather  *
+007420*    than aborting the run, because Transaction-File is declared *
+007430*    with a file status clause of its own.                       *
+007500******************************************************************
+007600 1000-initialize.
+007700     call "Customers"
+007800     call "SetCustomerFileName" using WS-Customer-File-Name
+007850     call "SetOperatorId" using WS-Operator-Id
+007900     perform 1100-read-checkpoint thru 1100-read-checkpoint-exit
+008000     open input Transaction-File
+008100     move "N" to WS-Eof-Flag.
+008200
+008300 1000-initialize-exit.
+008400     exit.
+008500
+008600******************************************************************
+008700*    1100-READ-CHECKPOINT - the checkpoint file holds the count  *
+008800*    of transaction records successfully consumed from          *
+008900*    CUSTTRAN on a previous run.  No file at all (first run      *
+008950*    ever) or an empty one (the normal state after a clean      *
+008960*    prior finish - see 3100-RESET-CHECKPOINT) both mean start   *
+008970*    from the beginning.                                        *
+009100******************************************************************
+009200 1100-read-checkpoint.
+009300     move zero to WS-Last-Checkpoint-Count
+009400     open input Checkpoint-File
+009500     if WS-Checkpoint-File-Status = "00"
+009600         read Checkpoint-File
+009700             at end
+009800                 continue
+009900         end-read
+010000         if WS-Checkpoint-File-Status = "00"
+010100             move Checkpoint-Record to WS-Last-Checkpoint-Count
+010200         end-if
+010300         close Checkpoint-File
+010400     end-if.
+010500
+010600 1100-read-checkpoint-exit.
+010700     exit.
+010800
+010900******************************************************************
+011000*    2000-APPLY-TRANSACTIONS - reads every transaction in turn;  *
+011100*    one already consumed on a previous, aborted run (its        *
+011200*    position in the file is at or below the checkpoint count)   *
+011300*    is skipped rather than reapplied.                           *
+011350******************************************************************
+011400 2000-apply-transactions.
+011500     perform 2100-apply-one-transaction thru
+011600         2100-apply-one-transaction-exit
+011700         until End-Of-File.
+011800
+011900 2000-apply-transactions-exit.
+012000     exit.
+012100
+012200 2100-apply-one-transaction.
+012300     read Transaction-File
+012400         at end
+012500             set End-Of-File to true
+012600         not at end
+012650             add 1 to WS-Transactions-Read
+012700             if WS-Transactions-Read > WS-Last-Checkpoint-Count
+012900                 move corresponding Transaction-Fields of
+013000                     Customer-Transaction-Record to Batch-Customer
+013100                 call "UpdateCustomerById" using Batch-Customer,
+013200                     CustomerId of Customer-Transaction-Record
+013300                 perform 2200-write-checkpoint thru
+013400                     2200-write-checkpoint-exit
+013500                 add 1 to WS-Transactions-Applied
+013600             else
+013700                 add 1 to WS-Transactions-Skipped
+013800             end-if
+013900     end-read.
+014000
+014100 2100-apply-one-transaction-exit.
+014200     exit.
+014300
+014400******************************************************************
+014500*    2200-WRITE-CHECKPOINT - records how many transactions have  *
+014600*    been consumed so far as the restart point, overwriting      *
+014700*    whatever the file held before.                              *
+014750******************************************************************
+014800 2200-write-checkpoint.
+014900     move WS-Transactions-Read to Checkpoint-Record
+015100     open output Checkpoint-File
+015300     write Checkpoint-Record
+015400     close Checkpoint-File.
+015500
+015600 2200-write-checkpoint-exit.
+015700     exit.
+015800
+015900******************************************************************
+016000*    3000-TERMINATE - close up.  Reaching here at all means      *
+016010*    2000-APPLY-TRANSACTIONS either ran to End-Of-File (every    *
+016020*    transaction in tonight's file was seen) or never ran at all *
+016025*    because there was no CUSTTRAN to open - either way, a clean *
+016030*    finish, as opposed to the job aborting partway through.     *
+016040*    The restart checkpoint has done its job for tonight, so it  *
+016050*    is reset to empty here; left in place, tomorrow's CUSTTRAN  *
+016060*    would start with a checkpoint count left over from a        *
+016070*    different file, skipping that many of tomorrow's            *
+016080*    transactions for good.  A mid-run abort never reaches this  *
+016090*    paragraph, so the checkpoint is only ever left in place for *
+016095*    the case it exists to cover - resuming an interrupted run.  *
+016100******************************************************************
+016200 3000-terminate.
+016210     if Transaction-File-Found
+016220         close Transaction-File
+016230     end-if
+016350     perform 3100-reset-checkpoint thru
+016360         3100-reset-checkpoint-exit.
+016400
+016500 3000-terminate-exit.
+016600     exit.
+016610
+016620******************************************************************
+016630*    3100-RESET-CHECKPOINT - empties the checkpoint file so the  *
+016640*    next run starts from a checkpoint count of zero again.      *
+016650******************************************************************
+016660 3100-reset-checkpoint.
+016670     open output Checkpoint-File
+016680     close Checkpoint-File.
+016690
+016700 3100-reset-checkpoint-exit.
+016710     exit.
+016720
+016800 end program CustomerBatchUpdate.
