@@ -0,0 +1,325 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM:   CUSTOMERINQUIRY                                  *
+000400*    AUTHOR:    M. LLANES, DATA MANAGEMENT GROUP                 *
+000500*    INSTALLATION: HEAD OFFICE SYSTEMS                           *
+000600*    DATE-WRITTEN:  09/08/26                                     *
+000700*                                                                *
+000800*    Online customer inquiry/maintenance transaction for the     *
+000900*    counter.  GetCustomerIdByName needs an exact match on       *
+001000*    Name, which fails whenever a customer gives a trading name  *
+001100*    instead of the legal name on file - this transaction lets   *
+001200*    counter staff type a partial Name or Postcode instead and   *
+001300*    scroll through every match (id, Name, City, Telephone)      *
+001400*    before picking the right one to maintain with               *
+001500*    UpdateCustomerById.                                         *
+001600*                                                                *
+001700*    Driven from a plain terminal (ACCEPT/DISPLAY) rather than   *
+001800*    a SCREEN SECTION map, the same way the rest of this system  *
+001900*    has no CICS/BMS layer of its own to hang a map off.         *
+002000*                                                                *
+002100*    MODIFICATION HISTORY                                        *
+002200*    --------------------                                        *
+002300*    DATE       INIT  DESCRIPTION                                *
+002400*    -------    ----  ----------------------------------------- *
+002500*    09/08/26   MLH   Original version.                          *
+002600******************************************************************
+002700 identification division.
+002800 program-id. CustomerInquiry.
+002900 author. M. Llanes, Data Management Group.
+003000 installation. Head Office Systems.
+003100 date-written. 09/08/26.
+003200 date-compiled. 09/08/26.
+003300
+003400 environment division.
+003500 configuration section.
+003600 special-names.
+003700     console is CONSOLE-DEVICE.
+003800
+003900 data division.
+004000 working-storage section.
+004100 01  WS-Customer-File-Name       pic x(20) value "Clientes.dat".
+004200 01  WS-Operator-Id              pic x(08) value spaces.
+004300 01  WS-Quit-Flag                pic x(01) value "N".
+004400     88  Operator-Done               value "Y".
+004500 01  WS-Search-Text              pic x(30) value spaces.
+004600 01  WS-Search-Length            pic 9(02) value zero.
+004700 01  WS-Scan-Index               pic 9(02) value zero.
+004800 01  WS-Scan-Limit               pic 9(02) value zero.
+004900 01  WS-Match-Flag               pic x(01) value "N".
+005000     88  Text-Matches                value "Y" false "N".
+005100 01  WS-Customer-Id              pic 9(04) value zero.
+005200 01  WS-Match-Count              pic 9(04) value zero.
+005300 01  WS-Match-Index              pic 9(04) value zero.
+005400 01  WS-Page-Start               pic 9(04) value zero.
+005500 01  WS-Page-End                 pic 9(04) value zero.
+005600 01  WS-Matches-Per-Page         pic 9(02) value 10.
+005700 01  WS-More-Input               pic x(10) value spaces.
+005800 01  WS-Selected-Customer-Id     pic 9(04) value zero.
+005900
+006000 01  WS-Match-Table.
+006100     05  WS-Match-Entry occurs 200 times
+006200             indexed by WS-Match-Table-Index.
+006300         10  MT-Customer-Id      pic 9(04).
+006400         10  MT-Name             pic x(30).
+006500         10  MT-City             pic x(20).
+006600         10  MT-Telephone        pic x(15).
+006700
+006800 01  WS-New-Value                pic x(40) value spaces.
+006900
+007000 copy Customer replacing Customer by Inquiry-Customer.
+007100
+007200 procedure division.
+007300
+007400******************************************************************
+007500*    0000-MAINLINE                                               *
+007600******************************************************************
+007700 0000-mainline.
+007800     perform 1000-initialize thru 1000-initialize-exit
+007900     perform 2000-process-one-search thru
+008000         2000-process-one-search-exit
+008100         until Operator-Done
+008200     stop run.
+008300
+008400******************************************************************
+008500*    1000-INITIALIZE - log the operator on and open Clientes.dat *
+008600*    through the CUSTOMERS program.                              *
+008700******************************************************************
+008800 1000-initialize.
+008900     call "Customers"
+009000     call "SetCustomerFileName" using WS-Customer-File-Name
+009100     display "CUSTOMER INQUIRY - ENTER OPERATOR ID: "
+009200         upon CONSOLE-DEVICE
+009300     accept WS-Operator-Id from CONSOLE-DEVICE
+009400     call "SetOperatorId" using WS-Operator-Id.
+009500
+009600 1000-initialize-exit.
+009700     exit.
+009800
+009900******************************************************************
+010000*    2000-PROCESS-ONE-SEARCH - one inquiry cycle: ask for a      *
+010100*    search value, show the matches a page at a time, and offer  *
+010200*    to maintain one of them.                                    *
+010300******************************************************************
+010400 2000-process-one-search.
+010500     display " " upon CONSOLE-DEVICE
+010600     display "ENTER PARTIAL NAME OR POSTCODE (OR 'QUIT'): "
+010700         upon CONSOLE-DEVICE
+010800     accept WS-Search-Text from CONSOLE-DEVICE
+010900     if WS-Search-Text = "QUIT" or WS-Search-Text = "quit"
+011000         set Operator-Done to true
+011100     else
+011200         perform 3000-find-matches thru 3000-find-matches-exit
+011300         perform 4000-show-matches thru 4000-show-matches-exit
+011400         perform 5000-maintain-selection thru
+011500             5000-maintain-selection-exit
+011600     end-if.
+011700
+011800 2000-process-one-search-exit.
+011900     exit.
+012000
+012100******************************************************************
+012200*    3000-FIND-MATCHES - walks every assigned customer id        *
+012300*    (GetCustomerById already treats a soft-deleted customer as  *
+012400*    not found) and keeps every one whose Name or Postcode       *
+012500*    contains the search text, up to the size of WS-Match-Table. *
+012600******************************************************************
+012700 3000-find-matches.
+012800     move zero to WS-Match-Count
+012900     move function length(function trim(WS-Search-Text))
+013000         to WS-Search-Length
+013100     move 1 to WS-Customer-Id
+013200     perform 3100-check-one-customer thru
+013300         3100-check-one-customer-exit
+013400         varying WS-Customer-Id from 1 by 1
+013500         until WS-Customer-Id > 9999
+013600         or WS-Match-Count = 200.
+013700
+013800 3000-find-matches-exit.
+013900     exit.
+014000
+014100 3100-check-one-customer.
+014200     call "GetCustomerById" using Inquiry-Customer, WS-Customer-Id
+014300     if Name of Inquiry-Customer not = spaces
+014400         perform 3200-text-contains-search thru
+014500             3200-text-contains-search-exit
+014700         if Text-Matches
+014800             add 1 to WS-Match-Count
+014900             move WS-Customer-Id to
+015000                 MT-Customer-Id(WS-Match-Count)
+015100             move Name of Inquiry-Customer to
+015200                 MT-Name(WS-Match-Count)
+015300             move City of Inquiry-Customer to
+015400                 MT-City(WS-Match-Count)
+015500             move Telephone of Inquiry-Customer to
+015600                 MT-Telephone(WS-Match-Count)
+015700         end-if
+015800     end-if.
+015900
+016000 3100-check-one-customer-exit.
+016100     exit.
+016200
+016300******************************************************************
+016400*    3200-TEXT-CONTAINS-SEARCH - true when WS-Search-Text (case  *
+016500*    sensitive) appears anywhere in the current Inquiry-         *
+016600*    Customer's Name or Postcode.  A blank search text matches   *
+016700*    every customer.                                             *
+016800******************************************************************
+016900 3200-text-contains-search.
+017000     set Text-Matches to false
+017100     if WS-Search-Length = zero
+017200         set Text-Matches to true
+017300     else
+017400         move 31 to WS-Scan-Limit
+017500         subtract WS-Search-Length from WS-Scan-Limit
+017600         perform 3210-scan-name thru 3210-scan-name-exit
+017700             varying WS-Scan-Index from 1 by 1
+017800             until WS-Scan-Index > WS-Scan-Limit
+017900             or Text-Matches
+018000         if not Text-Matches and WS-Search-Length <= 10
+018100             move 11 to WS-Scan-Limit
+018200             subtract WS-Search-Length from WS-Scan-Limit
+018300             perform 3220-scan-postcode thru
+018400                 3220-scan-postcode-exit
+018500                 varying WS-Scan-Index from 1 by 1
+018600                 until WS-Scan-Index > WS-Scan-Limit
+018700                 or Text-Matches
+018800         end-if
+018900     end-if.
+019000
+019100 3200-text-contains-search-exit.
+019200     exit.
+019300
+019400 3210-scan-name.
+019500     if Name of Inquiry-Customer
+019550             (WS-Scan-Index:WS-Search-Length)
+019600             = WS-Search-Text(1:WS-Search-Length)
+019700         set Text-Matches to true
+019800     end-if.
+019900
+020000 3210-scan-name-exit.
+020100     exit.
+020200
+020300 3220-scan-postcode.
+020400     if Postcode of Inquiry-Customer
+020450             (WS-Scan-Index:WS-Search-Length)
+020500             = WS-Search-Text(1:WS-Search-Length)
+020600         set Text-Matches to true
+020700     end-if.
+020800
+020900 3220-scan-postcode-exit.
+021000     exit.
+021100
+021200******************************************************************
+021300*    4000-SHOW-MATCHES - scrolls through WS-Match-Table a page   *
+021400*    of WS-Matches-Per-Page rows at a time.                      *
+021500******************************************************************
+021600 4000-show-matches.
+021700     display "MATCHES FOUND: " WS-Match-Count upon CONSOLE-DEVICE
+021800     if WS-Match-Count = zero
+021900         continue
+022000     else
+022100         move 1 to WS-Page-Start
+022200         perform 4100-show-one-page thru 4100-show-one-page-exit
+022300             until WS-Page-Start > WS-Match-Count
+022400     end-if.
+022500
+022600 4000-show-matches-exit.
+022700     exit.
+022800
+022900 4100-show-one-page.
+023000     compute WS-Page-End = WS-Page-Start + WS-Matches-Per-Page - 1
+023100     if WS-Page-End > WS-Match-Count
+023200         move WS-Match-Count to WS-Page-End
+023300     end-if
+023400     display "  ID    NAME                           CITY"
+023500         "                TELEPHONE" upon CONSOLE-DEVICE
+023600     move WS-Page-Start to WS-Match-Index
+023700     perform 4110-show-one-match thru 4110-show-one-match-exit
+023800         varying WS-Match-Index from WS-Page-Start by 1
+023900         until WS-Match-Index > WS-Page-End
+024000     move WS-Page-End to WS-Page-Start
+024100     add 1 to WS-Page-Start
+024200     if WS-Page-Start <= WS-Match-Count
+024300         display "MORE MATCHES - PRESS ENTER TO CONTINUE: "
+024400             upon CONSOLE-DEVICE
+024500         accept WS-More-Input from CONSOLE-DEVICE
+024600     end-if.
+024700
+024800 4100-show-one-page-exit.
+024900     exit.
+025000
+025100 4110-show-one-match.
+025200     display "  " MT-Customer-Id(WS-Match-Index) "  "
+025300         MT-Name(WS-Match-Index) "  " MT-City(WS-Match-Index)
+025400         "  " MT-Telephone(WS-Match-Index) upon CONSOLE-DEVICE.
+025500
+025600 4110-show-one-match-exit.
+025700     exit.
+025800
+025900******************************************************************
+026000*    5000-MAINTAIN-SELECTION - offers to update one of the       *
+026100*    matches just shown.  A blank response goes back round to a  *
+026200*    fresh search instead.                                       *
+026300******************************************************************
+026400 5000-maintain-selection.
+026500     if WS-Match-Count = zero
+026600         continue
+026700     else
+026800         display "ENTER ID TO MAINTAIN, OR PRESS ENTER TO SKIP: "
+026900             upon CONSOLE-DEVICE
+027000         accept WS-Selected-Customer-Id from CONSOLE-DEVICE
+027100         if WS-Selected-Customer-Id not = zero
+027200             perform 5100-maintain-one-customer thru
+027300                 5100-maintain-one-customer-exit
+027400         end-if
+027500     end-if.
+027600
+027700 5000-maintain-selection-exit.
+027800     exit.
+027900
+028000 5100-maintain-one-customer.
+028100     call "GetCustomerById" using Inquiry-Customer,
+028200         WS-Selected-Customer-Id
+028300     if Name of Inquiry-Customer = spaces
+028400         display "CUSTOMER NOT FOUND" upon CONSOLE-DEVICE
+028500     else
+028600         perform 5200-prompt-one-field thru
+028700             5200-prompt-one-field-exit
+028800         call "UpdateCustomerById" using Inquiry-Customer,
+028900             WS-Selected-Customer-Id
+029000         display "CUSTOMER UPDATED" upon CONSOLE-DEVICE
+029100     end-if.
+029200
+029300 5100-maintain-one-customer-exit.
+029400     exit.
+029500
+029600******************************************************************
+029700*    5200-PROMPT-ONE-FIELD - counter staff only update Telephone *
+029800*    and Contact from this transaction; a blank response leaves  *
+029900*    the current value on file unchanged.                        *
+030000******************************************************************
+030100 5200-prompt-one-field.
+030200     display "CURRENT TELEPHONE: " Telephone of Inquiry-Customer
+030300         upon CONSOLE-DEVICE
+030400     display "NEW TELEPHONE (OR PRESS ENTER TO KEEP): "
+030500         upon CONSOLE-DEVICE
+030600     move spaces to WS-New-Value
+030700     accept WS-New-Value from CONSOLE-DEVICE
+030800     if WS-New-Value not = spaces
+030900         move WS-New-Value to Telephone of Inquiry-Customer
+031000     end-if
+031100     display "CURRENT CONTACT: " Contact of Inquiry-Customer
+031200         upon CONSOLE-DEVICE
+031300     display "NEW CONTACT (OR PRESS ENTER TO KEEP): "
+031400         upon CONSOLE-DEVICE
+031500     move spaces to WS-New-Value
+031600     accept WS-New-Value from CONSOLE-DEVICE
+031700     if WS-New-Value not = spaces
+031800         move WS-New-Value to Contact of Inquiry-Customer
+031900     end-if.
+032000
+032100 5200-prompt-one-field-exit.
+032200     exit.
+032300
+032400 end program CustomerInquiry.
