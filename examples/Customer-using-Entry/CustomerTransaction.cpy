@@ -0,0 +1,26 @@
+      *> CUSTOMERTRANSACTION.CPY
+      *>
+      *> Record layout for a single overnight customer maintenance
+      *> transaction read by CUSTOMERBATCHUPDATE.  Transaction-Fields
+      *> carries the same data-names as Customer.cpy (one level
+      *> deeper) for the same reason CustomerRecord.cpy does - so
+      *> MOVE CORRESPONDING can copy straight into the LK-Customer
+      *> passed to UpdateCustomerById without repeating every field.
+      *>
+      *> Modification history
+      *> --------------------
+      *> DATE       INIT  DESCRIPTION
+      *> -------    ----  ------------------------------------------
+      *> 09/08/26   MLH   Original version.
+       01  Customer-Transaction-Record.
+           05  CustomerId              pic 9(4).
+           05  Transaction-Fields.
+               10  Name                pic x(30).
+               10  Address1            pic x(30).
+               10  City                pic x(20).
+               10  Postcode            pic x(10).
+               10  Telephone           pic x(15).
+               10  Mobile              pic x(15).
+               10  Contact             pic x(30).
+               10  EmailAddress        pic x(40).
+               10  VatNumber           pic x(15).
