@@ -0,0 +1,47 @@
+      *> CUSTOMERAUDITRECORD.CPY
+      *>
+      *> Record layout for the CustomerAudit file.  One record is
+      *> written every time AddCustomer, UpdateCustomerById, or
+      *> DeleteCustomerById changes Clientes.dat, capturing what the
+      *> operation was, who did it and when, which customer it was
+      *> done to, and the field values before and after the change.
+      *>
+      *> Old-/New- fields mirror Customer.cpy field for field; they
+      *> are spelled out here rather than COPYd so the before/after
+      *> picture sits side by side in one flat record, the way the
+      *> auditors actually want to see it on a listing.
+      *>
+      *> Modification history
+      *> --------------------
+      *> DATE       INIT  DESCRIPTION
+      *> -------    ----  ------------------------------------------
+      *> 08/08/26   MLH   Original version.
+      *> 09/08/26   MLH   Widened Audit-Operation to hold "RESTORE"
+      *>                  and added Audit-Reason for the delete/
+      *>                  restore reason code.
+       01  Customer-Audit-Record.
+           05  Audit-Timestamp         pic x(21).
+           05  Audit-Operation         pic x(08).
+           05  Audit-Operator-Id       pic x(08).
+           05  Audit-Customer-Id       pic 9(04).
+           05  Audit-Reason            pic x(30).
+           05  Audit-Old-Values.
+               10  Old-Name            pic x(30).
+               10  Old-Address1        pic x(30).
+               10  Old-City            pic x(20).
+               10  Old-Postcode        pic x(10).
+               10  Old-Telephone       pic x(15).
+               10  Old-Mobile          pic x(15).
+               10  Old-Contact         pic x(30).
+               10  Old-EmailAddress    pic x(40).
+               10  Old-VatNumber       pic x(15).
+           05  Audit-New-Values.
+               10  New-Name            pic x(30).
+               10  New-Address1        pic x(30).
+               10  New-City            pic x(20).
+               10  New-Postcode        pic x(10).
+               10  New-Telephone       pic x(15).
+               10  New-Mobile          pic x(15).
+               10  New-Contact         pic x(30).
+               10  New-EmailAddress    pic x(40).
+               10  New-VatNumber       pic x(15).
