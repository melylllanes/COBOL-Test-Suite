@@ -0,0 +1,34 @@
+      *> CUSTOMERRECORD.CPY
+      *>
+      *> Physical record layout for the Clientes.dat customer file.
+      *> Customer-Fields carries the same data-names as Customer.cpy
+      *> (one level deeper) purely so MOVE CORRESPONDING can be used
+      *> to copy data between the file record and a caller's
+      *> Customer copy without repeating every field by hand.
+      *>
+      *> Modification history
+      *> --------------------
+      *> DATE       INIT  DESCRIPTION
+      *> -------    ----  ------------------------------------------
+      *> 08/08/26   MLH   Original layout - CustomerId plus the
+      *>                  fields from Customer.cpy.
+      *> 09/08/26   MLH   Added DeletedFlag/DeletedDate/DeletedReason
+      *>                  so DeleteCustomerById can soft-delete instead
+      *>                  of purging the record.
+       01  Customer-Record.
+           05  CustomerId              pic 9(4).
+           05  Customer-Fields.
+               10  Name                pic x(30).
+               10  Address1            pic x(30).
+               10  City                pic x(20).
+               10  Postcode            pic x(10).
+               10  Telephone           pic x(15).
+               10  Mobile              pic x(15).
+               10  Contact             pic x(30).
+               10  EmailAddress        pic x(40).
+               10  VatNumber           pic x(15).
+           05  DeletedFlag             pic x(01) value "N".
+               88  Customer-Deleted        value "Y".
+               88  Customer-Not-Deleted     value "N".
+           05  DeletedDate             pic x(08) value spaces.
+           05  DeletedReason           pic x(30) value spaces.
