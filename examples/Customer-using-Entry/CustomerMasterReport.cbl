@@ -0,0 +1,191 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM:   CUSTOMERMASTERREPORT                             *
+000400*    AUTHOR:    M. LLANES, DATA MANAGEMENT GROUP                 *
+000500*    INSTALLATION: HEAD OFFICE SYSTEMS                           *
+000600*    DATE-WRITTEN:  08/08/26                                     *
+000700*                                                                *
+000800*    Daily customer master listing.  Walks Clientes.dat via the  *
+000900*    CUSTOMERS program's GetNumberOfCustomers/GetCustomerById    *
+001000*    entries and prints one line per customer, with page breaks  *
+001100*    and a grand total count at the end.                        *
+001200*                                                                *
+001300*    MODIFICATION HISTORY                                        *
+001400*    --------------------                                        *
+001500*    DATE       INIT  DESCRIPTION                                *
+001600*    -------    ----  ----------------------------------------- *
+001700*    08/08/26   MLH   Original version.                          *
+001710*    09/08/26   MLH   Widened Report-Record to 134 bytes so no   *
+001720*                     print line is truncated on the way out.   *
+001800******************************************************************
+001900 identification division.
+002000 program-id. CustomerMasterReport.
+002100 author. M. Llanes, Data Management Group.
+002200 installation. Head Office Systems.
+002300 date-written. 08/08/26.
+002400 date-compiled. 08/08/26.
+002500
+002600 environment division.
+002700 input-output section.
+002800 file-control.
+002900     select Report-File assign to "CUSTRPT"
+003000         organization is line sequential.
+003100
+003200 data division.
+003300 file section.
+003400 fd  Report-File.
+003500 01  Report-Record               pic x(134).
+003600
+003700 working-storage section.
+003800 01  WS-Customer-File-Name       pic x(20) value "Clientes.dat".
+003900 01  WS-Number-Of-Customers      pic 9(04) value zero.
+004000 01  WS-Customer-Id              pic 9(04) value zero.
+004100 01  WS-Customers-Printed        pic 9(04) value zero.
+004200 01  WS-Line-Count               pic 9(03) value zero.
+004300 01  WS-Page-Number              pic 9(03) value zero.
+004400 01  WS-Lines-Per-Page           pic 9(03) value 55.
+004500
+004600 01  WS-Heading-Line-1.
+004700     05  filler                  pic x(10) value spaces.
+004800     05  filler                  pic x(30)
+004900             value "CUSTOMER MASTER LIST".
+005000     05  filler                  pic x(70) value spaces.
+005100     05  filler                  pic x(5) value "PAGE ".
+005200     05  HL1-Page-Number         pic zzz9.
+005300     05  filler                  pic x(14) value spaces.
+005400
+005500 01  WS-Heading-Line-2.
+005600     05  filler                  pic x(1) value spaces.
+005700     05  filler                  pic x(7) value "CUST ID".
+005800     05  filler                  pic x(2) value spaces.
+005900     05  filler                  pic x(30) value "NAME".
+006000     05  filler                  pic x(2) value spaces.
+006100     05  filler                  pic x(20) value "CITY".
+006200     05  filler                  pic x(2) value spaces.
+006300     05  filler                  pic x(10) value "POSTCODE".
+006400     05  filler                  pic x(2) value spaces.
+006500     05  filler                  pic x(15) value "TELEPHONE".
+006600     05  filler                  pic x(2) value spaces.
+006700     05  filler                  pic x(30) value "CONTACT".
+006800     05  filler                  pic x(11) value spaces.
+006900
+007000 01  WS-Detail-Line.
+007100     05  DL-Customer-Id          pic 9(4).
+007200     05  filler                  pic x(5) value spaces.
+007300     05  DL-Name                 pic x(30).
+007400     05  filler                  pic x(2) value spaces.
+007500     05  DL-City                 pic x(20).
+007600     05  filler                  pic x(2) value spaces.
+007700     05  DL-Postcode             pic x(10).
+007800     05  filler                  pic x(2) value spaces.
+007900     05  DL-Telephone            pic x(15).
+008000     05  filler                  pic x(2) value spaces.
+008100     05  DL-Contact              pic x(30).
+008200     05  filler                  pic x(11) value spaces.
+008300
+008400 01  WS-Total-Line.
+008500     05  filler                  pic x(10) value spaces.
+008600     05  filler                  pic x(24)
+008700             value "TOTAL CUSTOMERS LISTED: ".
+008800     05  TL-Customer-Count       pic zzz9.
+008900     05  filler                  pic x(95) value spaces.
+009000
+009100 copy Customer replacing Customer by Report-Customer.
+009200
+009300 procedure division.
+009400
+009500******************************************************************
+009600*    0000-MAINLINE                                               *
+009700******************************************************************
+009800 0000-mainline.
+009900     perform 1000-initialize thru 1000-initialize-exit
+010000     perform 2000-produce-report thru 2000-produce-report-exit
+010100     perform 3000-terminate thru 3000-terminate-exit
+010200     stop run.
+010300
+010400******************************************************************
+010500*    1000-INITIALIZE - open the files and prime the customer     *
+010600*    count kept inside the CUSTOMERS program.                    *
+010700******************************************************************
+010800 1000-initialize.
+010900     call "Customers"
+011000     call "SetCustomerFileName" using WS-Customer-File-Name
+011100     call "GetNumberOfCustomers" using WS-Number-Of-Customers
+011200     open output Report-File
+011300     move zero to WS-Page-Number
+011400     move zero to WS-Customers-Printed
+011450     move WS-Lines-Per-Page to WS-Line-Count.
+011500
+011600 1000-initialize-exit.
+011700     exit.
+011800
+011900******************************************************************
+012000*    2000-PRODUCE-REPORT - tries every possible id starting at   *
+012100*    1 and prints the ones GetCustomerById finds, stopping once  *
+012150*    the count from GetNumberOfCustomers has been printed (a    *
+012160*    customer id, once assigned, is never reused - see          *
+012170*    DeleteCustomerById - so ids need not be contiguous).        *
+012200******************************************************************
+012300 2000-produce-report.
+012400     move 1 to WS-Customer-Id
+012500     perform 2100-print-one-customer thru
+012550         2100-print-one-customer-exit
+012600         until WS-Customers-Printed >= WS-Number-Of-Customers
+012650         or WS-Customer-Id > 9999.
+012700
+012800 2000-produce-report-exit.
+012900     exit.
+013000
+013100 2100-print-one-customer.
+013300     call "GetCustomerById" using Report-Customer,
+013350         WS-Customer-Id
+013400     if Name of Report-Customer not = spaces
+013410         if WS-Line-Count >= WS-Lines-Per-Page
+013420             perform 2200-write-page-heading thru
+013430                 2200-write-page-heading-exit
+013440         end-if
+013450         move WS-Customer-Id to DL-Customer-Id
+013460         move Name of Report-Customer to DL-Name
+013470         move City of Report-Customer to DL-City
+013480         move Postcode of Report-Customer to DL-Postcode
+013490         move Telephone of Report-Customer to DL-Telephone
+013495         move Contact of Report-Customer to DL-Contact
+013500         write Report-Record from WS-Detail-Line
+013510         add 1 to WS-Line-Count
+013520         add 1 to WS-Customers-Printed
+013530     end-if
+014600     add 1 to WS-Customer-Id.
+014700
+014800 2100-print-one-customer-exit.
+014900     exit.
+015000
+015100******************************************************************
+015200*    2200-WRITE-PAGE-HEADING - starts a new page of the report.  *
+015300******************************************************************
+015400 2200-write-page-heading.
+015500     add 1 to WS-Page-Number
+015600     move WS-Page-Number to HL1-Page-Number
+015700     if WS-Page-Number > 1
+015800         write Report-Record from WS-Heading-Line-1
+015900             after advancing page
+016000     else
+016100         write Report-Record from WS-Heading-Line-1
+016200     end-if
+016300     write Report-Record from WS-Heading-Line-2
+016400     move zero to WS-Line-Count.
+016500
+016600 2200-write-page-heading-exit.
+016700     exit.
+016800
+016900******************************************************************
+017000*    3000-TERMINATE - grand total line and close up.             *
+017100******************************************************************
+017200 3000-terminate.
+017300     move WS-Customers-Printed to TL-Customer-Count
+017400     write Report-Record from WS-Total-Line
+017500     close Report-File.
+017600
+017700 3000-terminate-exit.
+017800     exit.
+017900
+018000 end program CustomerMasterReport.
