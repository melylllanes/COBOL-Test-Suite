@@ -0,0 +1,127 @@
+000100******************************************************************
+000200*                                                                *
+000300*    PROGRAM:   CUSTOMEREXTRACT                                  *
+000400*    AUTHOR:    M. LLANES, DATA MANAGEMENT GROUP                 *
+000500*    INSTALLATION: HEAD OFFICE SYSTEMS                           *
+000600*    DATE-WRITTEN:  09/08/26                                     *
+000700*                                                                *
+000800*    Nightly extract of active customers for the billing        *
+000900*    system.  Walks Clientes.dat via the CUSTOMERS program's     *
+001000*    GetNumberOfCustomers/GetCustomerById entries (the same way  *
+001100*    CustomerMasterReport does) and writes one fixed-width       *
+001200*    interface record per active customer - id, Name, Address1, *
+001300*    City, Postcode, Telephone - for billing to pick up          *
+001400*    overnight, so address/phone changes keyed into Clientes.dat *
+001500*    no longer have to be re-keyed into billing by hand.         *
+001600*                                                                *
+001700*    MODIFICATION HISTORY                                        *
+001800*    --------------------                                        *
+001900*    DATE       INIT  DESCRIPTION                                *
+002000*    -------    ----  ----------------------------------------- *
+002100*    09/08/26   MLH   Original version.                          *
+002200******************************************************************
+002300 identification division.
+002400 program-id. CustomerExtract.
+002500 author. M. Llanes, Data Management Group.
+002600 installation. Head Office Systems.
+002700 date-written. 09/08/26.
+002800 date-compiled. 09/08/26.
+002900
+003000 environment division.
+003100 input-output section.
+003200 file-control.
+003300     select Extract-File assign to "CUSTEXTR"
+003400         organization is line sequential.
+003500
+003600 data division.
+003700 file section.
+003800 fd  Extract-File.
+003900 01  Extract-Record              pic x(120).
+004000
+004100 working-storage section.
+004200 01  WS-Customer-File-Name       pic x(20) value "Clientes.dat".
+004300 01  WS-Number-Of-Customers      pic 9(04) value zero.
+004400 01  WS-Customer-Id              pic 9(04) value zero.
+004500 01  WS-Customers-Extracted      pic 9(04) value zero.
+004600
+004700 01  WS-Extract-Line.
+004800     05  EL-Customer-Id          pic 9(4).
+004900     05  EL-Name                 pic x(30).
+005000     05  EL-Address1             pic x(30).
+005100     05  EL-City                 pic x(20).
+005200     05  EL-Postcode             pic x(10).
+005300     05  EL-Telephone            pic x(15).
+005400     05  filler                  pic x(11) value spaces.
+005500
+005600 copy Customer replacing Customer by Extract-Customer.
+005700
+005800 procedure division.
+005900
+006000******************************************************************
+006100*    0000-MAINLINE                                               *
+006200******************************************************************
+006300 0000-mainline.
+006400     perform 1000-initialize thru 1000-initialize-exit
+006500     perform 2000-produce-extract thru 2000-produce-extract-exit
+006600     perform 3000-terminate thru 3000-terminate-exit
+006700     stop run.
+006800
+006900******************************************************************
+007000*    1000-INITIALIZE - open the files and prime the customer     *
+007100*    count kept inside the CUSTOMERS program.                    *
+007200******************************************************************
+007300 1000-initialize.
+007400     call "Customers"
+007500     call "SetCustomerFileName" using WS-Customer-File-Name
+007600     call "GetNumberOfCustomers" using WS-Number-Of-Customers
+007700     open output Extract-File
+007800     move zero to WS-Customers-Extracted.
+007900
+008000 1000-initialize-exit.
+008100     exit.
+008200
+008300******************************************************************
+008400*    2000-PRODUCE-EXTRACT - tries every possible id starting at  *
+008500*    1 and extracts the ones GetCustomerById finds active,       *
+008600*    stopping once the count from GetNumberOfCustomers has been  *
+008700*    extracted (ids are never reused, so they need not be        *
+008800*    contiguous - see CustomerMasterReport for the same idiom).  *
+008900******************************************************************
+009000 2000-produce-extract.
+009100     move 1 to WS-Customer-Id
+009200     perform 2100-extract-one-customer thru
+009300         2100-extract-one-customer-exit
+009400         until WS-Customers-Extracted >= WS-Number-Of-Customers
+009500         or WS-Customer-Id > 9999.
+009600
+009700 2000-produce-extract-exit.
+009800     exit.
+009900
+010000 2100-extract-one-customer.
+010100     call "GetCustomerById" using Extract-Customer,
+010200         WS-Customer-Id
+010300     if Name of Extract-Customer not = spaces
+010400         move WS-Customer-Id to EL-Customer-Id
+010500         move Name of Extract-Customer to EL-Name
+010600         move Address1 of Extract-Customer to EL-Address1
+010700         move City of Extract-Customer to EL-City
+010800         move Postcode of Extract-Customer to EL-Postcode
+010900         move Telephone of Extract-Customer to EL-Telephone
+011000         write Extract-Record from WS-Extract-Line
+011100         add 1 to WS-Customers-Extracted
+011200     end-if
+011300     add 1 to WS-Customer-Id.
+011400
+011500 2100-extract-one-customer-exit.
+011600     exit.
+011700
+011800******************************************************************
+011900*    3000-TERMINATE - close up.                                  *
+012000******************************************************************
+012100 3000-terminate.
+012200     close Extract-File.
+012300
+012400 3000-terminate-exit.
+012500     exit.
+012600
+012700 end program CustomerExtract.
