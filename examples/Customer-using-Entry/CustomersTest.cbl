@@ -5,8 +5,17 @@ environment division.
 configuration section.
     repository.
         function all intrinsic.
+input-output section.
+file-control.
+    select Audit-File assign to "ClienteAudit.dat"
+        organization is line sequential
+        file status is AuditFileStatus.
 
 data division.
+file section.
+fd Audit-File.
+copy CustomerAuditRecord.
+
 working-storage section.
 copy Customer replacing Customer by CustomerExpected.
 copy Customer replacing Customer by CustomerReturned.
@@ -15,7 +24,17 @@ copy Customer replacing Customer by CustomerReturned.
 01 SecondCustomerId pic 9(4).
 01 TempCustomerId   pic 9(4).
 01 NumberOfCustomersReturned pic 9(4).
+01 ExpectedNumberOfCustomers pic 9(4).
 01 CustomersFileName pic x(20) value spaces.
+01 DeleteReason pic x(30) value spaces.
+
+01 AuditFileStatus pic x(02) value spaces.
+01 AuditScanDoneFlag pic x(01) value "N".
+    88 AuditScanDone value "Y" false "N".
+01 VerifyOperation pic x(08) value spaces.
+01 VerifyCustomerId pic 9(4) value zero.
+01 AuditRecordFoundFlag pic x(01) value "N".
+    88 AuditRecordFound value "Y" false "N".
 
 procedure division.
 
@@ -102,12 +121,16 @@ TestNumberOfCustomersIsTwo.
     call "GetNumberOfCustomers" using by reference NumberOfCustomersReturned
 
     *> Then
+    move 2 to ExpectedNumberOfCustomers
     call "AssertEquals" using by content NumberOfCustomersReturned,
-        by content 2, "Number of customers returned is 2".
+        by content ExpectedNumberOfCustomers,
+        "Number of customers returned is 2".
 
 TestCustomerCanBeDeleted.
     *> Given
-    call "DeleteCustomerById" using by content FirstCustomerId
+    move "Customer record created in error" to DeleteReason
+    call "DeleteCustomerById" using by content FirstCustomerId,
+        by content DeleteReason
 
     *> When
     call "GetCustomerIdByName" using by content CustomerExpected, by reference TempCustomerId
@@ -121,9 +144,177 @@ TestNumberOfCustomersIsOne.
     call "GetNumberOfCustomers" using by reference NumberOfCustomersReturned
 
     *> Then
+    move 1 to ExpectedNumberOfCustomers
     call "AssertEquals" using by content NumberOfCustomersReturned,
-        by content 1, "Number of customers returned is 1".
+        by content ExpectedNumberOfCustomers,
+        "Number of customers returned is 1".
+
+TestGetCustomerByIdReturnsNothingAfterDelete.
+    *> Given/When
+    call "GetCustomerById" using by reference CustomerReturned, by content FirstCustomerId
+
+    *> Then
+    call "AssertEquals" using by content Name of CustomerReturned, by content spaces,
+        "GetCustomerById returns a blank name for a soft-deleted customer".
+
+TestDeletedCustomerCanBeRestored.
+    *> Given
+    move "Foobar Widgets Limited" to Name of CustomerExpected
+
+    *> When
+    call "RestoreCustomerById" using by content FirstCustomerId
+    call "GetCustomerIdByName" using by content CustomerExpected, by reference TempCustomerId
+
+    *> Then
+    call "AssertEquals" using by content TempCustomerId, by content FirstCustomerId,
+        concatenate("Restore successful, id found again ", FirstCustomerId).
+
+TestNumberOfCustomersIsTwoAfterRestore.
+    *> Given/When
+    call "GetNumberOfCustomers" using by reference NumberOfCustomersReturned
+
+    *> Then
+    move 2 to ExpectedNumberOfCustomers
+    call "AssertEquals" using by content NumberOfCustomersReturned,
+        by content ExpectedNumberOfCustomers,
+        "Number of customers returned is 2 after restore".
+
+TestAddCustomerRejectsBlankName.
+    *> Given
+    move spaces to Name of CustomerExpected
+    move "01234567890" to Telephone of CustomerExpected
+
+    *> When
+    call "AddCustomer" using by content CustomerExpected, by reference TempCustomerId
+
+    *> Then
+    move zero to ExpectedNumberOfCustomers
+    call "AssertEquals" using by content TempCustomerId,
+        by content ExpectedNumberOfCustomers,
+        "AddCustomer rejects a blank name".
+
+TestAddCustomerRejectsBlankTelephone.
+    *> Given
+    move "Acme Anvils" to Name of CustomerExpected
+    move spaces to Telephone of CustomerExpected
+
+    *> When
+    call "AddCustomer" using by content CustomerExpected, by reference TempCustomerId
+
+    *> Then
+    move zero to ExpectedNumberOfCustomers
+    call "AssertEquals" using by content TempCustomerId,
+        by content ExpectedNumberOfCustomers,
+        "AddCustomer rejects a blank telephone number".
+
+TestAddCustomerRejectsDuplicateNameAndPostcode.
+    *> Given - same Name and Postcode as the surviving customer above
+    move "Snafu Snacks Ltd" to Name of CustomerExpected
+    move "SW1 8QT" to Postcode of CustomerExpected
+    move "01234567890" to Telephone of CustomerExpected
+
+    *> When
+    call "AddCustomer" using by content CustomerExpected, by reference TempCustomerId
+
+    *> Then
+    move zero to ExpectedNumberOfCustomers
+    call "AssertEquals" using by content TempCustomerId,
+        by content ExpectedNumberOfCustomers,
+        "AddCustomer rejects a duplicate name and postcode".
+
+TestCanAddACustomerWithEmailAndVatNumber.
+    *> Given
+    move "Acme Exports Ltd" to Name of CustomerExpected
+    move "Jerry Smith" to Contact of CustomerExpected
+    move "acme.exports@example.com" to EmailAddress of CustomerExpected
+    move "GB123456789" to VatNumber of CustomerExpected
+
+    *> When
+    call "AddCustomer" using by content CustomerExpected, by reference TempCustomerId
+    call "GetCustomerById" using by reference CustomerReturned, by content TempCustomerId
+
+    *> Then
+    call "AssertEquals" using by content CustomerReturned, by content CustomerExpected
+        by content "EmailAddress and VatNumber round-trip through AddCustomer/GetCustomerById".
+
+TestCanUpdateACustomersEmailAndVatNumber.
+    *> Given - TempCustomerId was added by TestCanAddACustomerWithEmailAndVatNumber
+    move "jerry.smith@example.com" to EmailAddress of CustomerExpected
+    move "GB987654321" to VatNumber of CustomerExpected
+
+    *> When
+    call "UpdateCustomerById" using by content CustomerExpected, by content TempCustomerId
+    call "GetCustomerById" using by reference CustomerReturned, by content TempCustomerId
+
+    *> Then
+    call "AssertEquals" using by content CustomerReturned, by content CustomerExpected
+        by content "EmailAddress and VatNumber round-trip through UpdateCustomerById/GetCustomerById".
+
+TestAuditTrailRecordsAdd.
+    *> Given/When - FirstCustomerId was added by TestCanAddACustomer above
+    move "ADD     " to VerifyOperation
+    move FirstCustomerId to VerifyCustomerId
+    perform VerifyAuditRecordExists
+
+    *> Then
+    call "AssertEquals" using by content AuditRecordFoundFlag, "Y",
+        "Audit trail has an ADD record for the first customer".
+
+TestAuditTrailRecordsUpdate.
+    *> Given/When - FirstCustomerId was updated by TestCustomerDetailsCanBeUpdated
+    move "UPDATE  " to VerifyOperation
+    move FirstCustomerId to VerifyCustomerId
+    perform VerifyAuditRecordExists
+
+    *> Then
+    call "AssertEquals" using by content AuditRecordFoundFlag, "Y",
+        "Audit trail has an UPDATE record for the first customer".
+
+TestAuditTrailRecordsDelete.
+    *> Given/When - FirstCustomerId was soft-deleted by TestCustomerCanBeDeleted
+    move "DELETE  " to VerifyOperation
+    move FirstCustomerId to VerifyCustomerId
+    perform VerifyAuditRecordExists
+
+    *> Then
+    call "AssertEquals" using by content AuditRecordFoundFlag, "Y",
+        "Audit trail has a DELETE record for the first customer".
+
+TestAuditTrailRecordsRestore.
+    *> Given/When - FirstCustomerId was restored by TestDeletedCustomerCanBeRestored
+    move "RESTORE " to VerifyOperation
+    move FirstCustomerId to VerifyCustomerId
+    perform VerifyAuditRecordExists
+
+    *> Then
+    call "AssertEquals" using by content AuditRecordFoundFlag, "Y",
+        "Audit trail has a RESTORE record for the first customer".
+
+PrintSummary.
+    call "PrintAssertSummary".
 
     stop run.
 
+*> Scans ClienteAudit.dat from the top for a record matching
+*> VerifyOperation/VerifyCustomerId, setting AuditRecordFound.  Reused
+*> by each TestAuditTrailRecords* case above rather than duplicating
+*> the scan inline, the same way Customers.cbl scans Customer-File
+*> looking for a matching record.
+VerifyAuditRecordExists.
+    set AuditRecordFound to false
+    set AuditScanDone to false
+    open input Audit-File
+    perform until AuditScanDone or AuditRecordFound
+        read Audit-File
+            at end
+                set AuditScanDone to true
+            not at end
+                if Audit-Operation = VerifyOperation
+                        and Audit-Customer-Id = VerifyCustomerId
+                    set AuditRecordFound to true
+                end-if
+        end-read
+    end-perform
+    close Audit-File.
+
 end program CustomersTest.
